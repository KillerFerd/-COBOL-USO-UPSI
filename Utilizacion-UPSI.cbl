@@ -5,7 +5,15 @@
       * PROGRAMA    : EDUI3097                                         *
       * TIPO        : BATCH                                            *
       * DESCRIPCION : USO UPSI PARA NOMBRES DIAS DE LA SEMANA          *
-      * ARCHIVOS    : SIN ARCHIVOS                                     *
+      * ARCHIVOS    : REPORTE - SALIDA SECUENCIAL DE RESULTADOS        *
+      *               CHECKPT - PUNTOS DE REINICIO DEL LOTE            *
+      *-----------------------------------------------------------------
+      * BITACORA DE CAMBIOS                                            *
+      * 08/08/2026 - SE AGREGA ARCHIVO REPORTE DE SALIDA               *
+      * 09/08/2026 - SE AGREGA SEMANA ISO Y DIAS RESTANTES DEL MES     *
+      * 09/08/2026 - SE ACEPTAN FECHAS EN FORMATO MM/DD/YYYY Y JULIANO *
+      * 09/08/2026 - SE AGREGA CHECKPOINT/REINICIO PARA LOTES GRANDES  *
+      * 09/08/2026 - SE AGREGA DIFERENCIA EN DIAS HABILES              *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  EDUI3097.
@@ -14,7 +22,33 @@
        SPECIAL-NAMES.
            UPSI-0 IS SW-0 ON  STATUS IS ENGLISH
                          OFF STATUS IS SPANISH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "REPORTE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS EST-ARCHIVO-REPORTE.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "CHECKPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS EST-ARCHIVO-CHECKPOINT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-REPORTE
+           RECORDING MODE IS F.
+       01 REG-REPORTE                      PIC X(200).
+
+       FD  ARCHIVO-CHECKPOINT
+           RECORDING MODE IS F.
+       01 REG-CHECKPOINT.
+           02 CKPT-TARJETAS-LEIDAS          PIC 9(06).
+           02 CKPT-CUENTA-FECHAS            PIC 9(06).
+           02 CKPT-FECHA-GUARDADA           PIC 9(08).
+           02 CKPT-SUMA-DI-DIA              PIC 9(09).
+           02 CKPT-MAX-DI-DIA-LOTE          PIC 9(06).
+           02 CKPT-FECHA-MIN-LOTE           PIC 9(08).
+           02 CKPT-FECHA-MAX-LOTE           PIC 9(08).
+           02 CKPT-DIAS-SEMANA              PIC 9(06).
+           02 CKPT-DIAS-FIN-SEMANA          PIC 9(06).
+           02 CKPT-RECHAZADAS               PIC 9(06).
        WORKING-STORAGE SECTION.
 
       *VARIABLES DE REGISTRO*
@@ -25,38 +59,131 @@
               04 DIA-INGRESADO              PIC 9(02).
            02 FECHA-INGRESADA-NUM REDEFINES FECHA-INGRESADA
                                             PIC 9(08).
-           02 FILLER                        PIC X(12).
+      *FORMATO MM/DD/YYYY - MISMO ANCHO QUE FECHA-INGRESADA*
+           02 FECHA-MM-DD-YYYY REDEFINES FECHA-INGRESADA.
+              04 MES-MDY                    PIC 9(02).
+              04 DIA-MDY                    PIC 9(02).
+              04 ANIO-MDY                   PIC 9(04).
+      *FORMATO JULIANO YYDDD - RESTO DEL CAMPO SIN USAR*
+           02 FECHA-JULIANA REDEFINES FECHA-INGRESADA.
+              04 ANIO-JULIANO               PIC 9(02).
+              04 DIA-JULIANO                PIC 9(03).
+              04 FILLER                     PIC X(03).
+           02 TIPO-FORMATO-FECHA            PIC X(01).
+              88 FORMATO-YYYYMMDD                     VALUE 'Y' ' '.
+              88 FORMATO-MMDDYYYY                     VALUE 'M'.
+              88 FORMATO-JULIANO                      VALUE 'J'.
+           02 IDIOMA-REGISTRO               PIC X(01).
+           02 FILLER                        PIC X(10).
        01 REDEFINES REGISTRO.
            02                               PIC X(03).
               88 FIN-FECHAS                           VALUE 'FIN'.
            02                               PIC X(17).
 
+      *TARJETA DE CONTROL - PRECEDE LA LISTA DE FECHAS EN SYSIN*
+       01 TARJETA-CONTROL.
+           02 FECHA-ANCLA-CONTROL           PIC 9(08).
+           02 REGISTROS-A-OMITIR            PIC 9(06).
+           02 FILLER                        PIC X(06).
+
+      *CAPACIDAD MAXIMA DE FECHAS POR CORRIDA*
+       78 MAX-FECHAS                        VALUE 500.
+
+      *CADA CUANTOS REGISTROS SE GRABA UN CHECKPOINT DE REINICIO*
+       78 CHECKPOINT-INTERVALO              VALUE 100.
+
       *VARIABLES DE TRABAJO*
        01 CAMPOS-DE-TRABAJO.
           02 CONTADORES.
-              04 CUENTA-FECHAS              PIC 9(02) VALUE  0.
-              04 CUENTA-PROCESOS            PIC 9(02) VALUE  0.
-                 88 LLEGO-AL-LIMITE                   VALUE  11.
+              04 CUENTA-FECHAS              PIC 9(04) VALUE  0.
+              04 CUENTA-FECHAS-TOTAL        PIC 9(06) VALUE  0.
+              04 CUENTA-RECHAZADAS-TOTAL    PIC 9(06) VALUE  0.
+              04 CUENTA-PROCESOS            PIC 9(04) VALUE  0.
+                 88 LLEGO-AL-LIMITE                   VALUE  501.
+              04 CUENTA-DESCARTADAS-CAPACIDAD
+                                             PIC 9(04) VALUE  0.
+              04 CUENTA-TARJETAS-LEIDAS     PIC 9(06) VALUE  0.
+
+          02 CONTROL-LECTURA-CHECKPOINT.
+              04 CHECKPOINT-EOF             PIC X(01) VALUE 'N'.
+                 88 FIN-DEL-CHECKPOINT                VALUE 'S'.
+
+          02 ESTADOS-ARCHIVO.
+              04 EST-ARCHIVO-REPORTE        PIC X(02) VALUE '00'.
+                 88 ARCHIVO-REPORTE-OK               VALUE '00'.
+                 88 ARCHIVO-REPORTE-NO-EXISTE        VALUE '35'.
+              04 EST-ARCHIVO-CHECKPOINT     PIC X(02) VALUE '00'.
+                 88 ARCHIVO-CHECKPOINT-OK            VALUE '00'.
+                 88 ARCHIVO-CHECKPOINT-NO-EXISTE     VALUE '35'.
 
           02 FORMATO                        PIC 99/99/9999.
-          02 FECHA-GUARDADA                 PIC 9(08) OCCURS 10.
+          02 LINEA-REPORTE                  PIC X(200).
+          02 FECHA-GUARDADA                 PIC 9(08) OCCURS MAX-FECHAS.
           02 FECHA-CONSTANTE                PIC 9(08) VALUE  19900101.
+          02 FECHA-CONSTANTE-ORIGINAL       PIC 9(08) VALUE  19900101.
+          02 FECHA-CONSTANTE-DESGLOSE REDEFINES
+             FECHA-CONSTANTE-ORIGINAL.
+             04 ANCLA-ANIO                  PIC 9(04).
+             04 ANCLA-MES                   PIC 9(02).
+             04 ANCLA-DIA                   PIC 9(02).
+          02 ANCLA-FINAL.
+             04 ANC-DIA                     PIC 9(02)/.
+             04 ANC-MES                     PIC 9(02)/.
+             04 ANC-ANIO                    PIC 9(04)/.
+          02 ANCLA-FORMATO                  PIC 99/99/9999.
 
       *VARIABLES PARA NUMERAR LA FECHA*
           02 NUM-FECHA.
-              04 NUM-DIA                    PIC 9(02) OCCURS 10.
-              04 NUM-MES                    PIC 9(02) OCCURS 10.
-              04 NUM-ANIO                   PIC 9(04) OCCURS 10.
+              04 NUM-DIA                    PIC 9(02) OCCURS MAX-FECHAS.
+              04 NUM-MES                    PIC 9(02) OCCURS MAX-FECHAS.
+              04 NUM-ANIO                   PIC 9(04) OCCURS MAX-FECHAS.
       *VARIABLES PARA NOMBRAR LOS DIAS Y MESES*
           02 NOM-FECHA.
-              04 NUM-DIA-SEM                PIC 9(02).
-              04 NOM-DIA                    PIC X(10) OCCURS 10.
-              04 NOM-MES                    PIC X(10) OCCURS 10.
+              04 NUM-DIA-SEM                PIC 9(02) OCCURS MAX-FECHAS.
+              04 NOM-DIA                    PIC X(10) OCCURS MAX-FECHAS.
+              04 NOM-MES                    PIC X(10) OCCURS MAX-FECHAS.
+              04 IDIOMA-FECHA               PIC X(01) OCCURS MAX-FECHAS.
+              04 NUM-SEMANA-ISO             PIC 9(02) OCCURS MAX-FECHAS.
+              04 DIAS-REST-MES              PIC 9(02) OCCURS MAX-FECHAS.
+
+      *VARIABLES DE TRABAJO PARA CALCULAR LA SEMANA ISO-8601*
+          02 CALCULO-SEMANA-ISO.
+              04 JULIANO-FECHA-ACTUAL       PIC 9(08).
+              04 ISO-DIA-SEMANA             PIC 9(02).
+              04 JULIANO-JUEVES-SEMANA      PIC 9(08).
+              04 FECHA-JUEVES-SEMANA        PIC 9(08).
+              04 ANIO-ISO-ACTUAL            PIC 9(04).
+              04 JULIANO-ENERO-UNO          PIC 9(08).
+
+      *VARIABLES DE TRABAJO PARA NORMALIZAR FORMATOS DE ENTRADA*
+          02 CONVERSION-FORMATO-FECHA.
+              04 ANIO-TEMP-FORMATO          PIC 9(04).
+              04 MES-TEMP-FORMATO           PIC 9(02).
+              04 DIA-TEMP-FORMATO           PIC 9(02).
+              04 ANIO-JULIANO-COMPLETO      PIC 9(04).
+              04 JULIANO-FECHA-CONVERTIDA   PIC 9(08).
+
+      *IDIOMA DEL REGISTRO QUE SE ESTA PROCESANDO ACTUALMENTE*
+          02 IDIOMA-ACTUAL                  PIC X(01) VALUE 'S'.
+             88 SPANISH-ACTUAL                        VALUE 'S'.
+             88 ENGLISH-ACTUAL                        VALUE 'E'.
 
       *VARIABLES PARA OBTENER DIFERENCIA DE FECHAS*
           02 CALCULAR-DIF.
-              04 DI-DIA                     PIC 9(04) OCCURS 10.
-              04 ULT-DIA-MES                PIC 9(02) OCCURS 10.
+              04 DI-DIA                     PIC 9(06) OCCURS MAX-FECHAS.
+              04 ULT-DIA-MES                PIC 9(02) OCCURS MAX-FECHAS.
+              04 DIA-HABIL-DIF              PIC 9(06) OCCURS MAX-FECHAS.
+              04 FECHA-ES-FUTURA            PIC X(01) OCCURS MAX-FECHAS
+                                             VALUE 'N'.
+                 88 FECHA-FUTURA-A-ANCLA               VALUE 'S'.
+
+      *VARIABLES DE TRABAJO PARA CONTAR DIAS HABILES ENTRE FECHAS*
+          02 CALCULO-DIAS-HABILES.
+              04 JULIANO-INICIO-RANGO       PIC 9(08).
+              04 JULIANO-FIN-RANGO          PIC 9(08).
+              04 JULIANO-INDICE-RANGO       PIC 9(08).
+              04 DIA-SEMANA-RANGO           PIC 9(02).
+              04 CONTADOR-DIAS-HABILES      PIC 9(06).
 
       *VARIABLE PARA CONTENER LA FECHA FINAL*
           02 FECHA-FINAL.
@@ -79,6 +206,23 @@
               04 OCTUBRE                    PIC 9(02) VALUE 31.
               04 NOVIEMBRE                  PIC 9(02) VALUE 30.
               04 DICIEMBRE                  PIC 9(02) VALUE 31.
+
+      *VARIABLES PARA VALIDAR LA FECHA INGRESADA*
+          02 VALIDACION-FECHA.
+              04 FECHA-ES-VALIDA            PIC X(01) VALUE 'S'.
+                 88 FECHA-VALIDA                      VALUE 'S'.
+              04 LIMITE-DIA-MES             PIC 9(02) VALUE 0.
+              04 CUENTA-RECHAZADAS          PIC 9(04) VALUE 0.
+
+      *VARIABLES PARA EL RESUMEN DEL LOTE*
+          02 RESUMEN-LOTE.
+              04 CUENTA-DIAS-SEMANA         PIC 9(06) VALUE 0.
+              04 CUENTA-DIAS-FIN-SEMANA     PIC 9(06) VALUE 0.
+              04 FECHA-MIN-LOTE             PIC 9(08) VALUE 0.
+              04 FECHA-MAX-LOTE             PIC 9(08) VALUE 0.
+              04 SUMA-DI-DIA                PIC 9(09) VALUE 0.
+              04 PROMEDIO-DI-DIA            PIC 9(06)V99 VALUE 0.
+              04 MAX-DI-DIA-LOTE            PIC 9(06) VALUE 0.
        PROCEDURE DIVISION.
 
       *SECCION PRINCIPAL*
@@ -93,122 +237,443 @@
       *SECCION INGRESAR FECHAS*
        INGRESAR-FECHAS SECTION.
            MOVE 0 TO CUENTA-FECHAS
+           MOVE 0 TO CUENTA-DESCARTADAS-CAPACIDAD
+           MOVE 0 TO CUENTA-RECHAZADAS
+           MOVE 0 TO CUENTA-TARJETAS-LEIDAS
+
+           ACCEPT TARJETA-CONTROL FROM SYSIN
+           IF FECHA-ANCLA-CONTROL NOT EQUAL 0
+              MOVE FECHA-ANCLA-CONTROL TO FECHA-CONSTANTE
+           END-IF
+           MOVE FECHA-CONSTANTE TO FECHA-CONSTANTE-ORIGINAL
+           MOVE ANCLA-DIA  TO ANC-DIA
+           MOVE ANCLA-MES  TO ANC-MES
+           MOVE ANCLA-ANIO TO ANC-ANIO
+           MOVE ANCLA-FINAL TO ANCLA-FORMATO
+           COMPUTE FECHA-CONSTANTE =
+                   FUNCTION INTEGER-OF-DATE(FECHA-CONSTANTE)
+
+           MOVE 0 TO CUENTA-FECHAS-TOTAL
+           MOVE 0 TO CUENTA-RECHAZADAS-TOTAL
+           MOVE 0 TO CUENTA-DIAS-SEMANA
+           MOVE 0 TO CUENTA-DIAS-FIN-SEMANA
+           MOVE 0 TO SUMA-DI-DIA
+           MOVE 0 TO MAX-DI-DIA-LOTE
+           MOVE 0 TO FECHA-MIN-LOTE
+           MOVE 0 TO FECHA-MAX-LOTE
+
+           IF REGISTROS-A-OMITIR GREATER 0
+              DISPLAY "REINICIO: SE OMITIRAN LOS PRIMEROS "
+                      REGISTROS-A-OMITIR
+                      " REGISTROS YA PROCESADOS EN UNA CORRIDA ANTERIOR"
+              PERFORM LEER-ULTIMO-CHECKPOINT
+              OPEN EXTEND ARCHIVO-CHECKPOINT
+           ELSE
+              OPEN OUTPUT ARCHIVO-CHECKPOINT
+           END-IF
+           IF NOT ARCHIVO-CHECKPOINT-OK
+              DISPLAY "ERROR: NO SE PUDO ABRIR CHECKPT PARA ESCRITURA, "
+                      "ESTADO " EST-ARCHIVO-CHECKPOINT
+              STOP RUN
+           END-IF
+
            PERFORM UNTIL FIN-FECHAS
               ACCEPT REGISTRO FROM SYSIN
               IF REGISTRO NOT EQUAL 'FIN'
-              ADD 1 TO CUENTA-FECHAS
-              MOVE FECHA-INGRESADA-NUM TO FECHA-GUARDADA(CUENTA-FECHAS)
-              MOVE DIA-INGRESADO       TO NUM-DIA(CUENTA-FECHAS)
-              MOVE MES-INGRESADO       TO NUM-MES(CUENTA-FECHAS)
-              MOVE ANIO-INGRESADO      TO NUM-ANIO(CUENTA-FECHAS)
+                 ADD 1 TO CUENTA-TARJETAS-LEIDAS
+                 IF CUENTA-TARJETAS-LEIDAS GREATER REGISTROS-A-OMITIR
+                    PERFORM NORMALIZAR-FECHA-ENTRADA
+                    PERFORM VALIDAR-FECHA
+                    IF NOT FECHA-VALIDA
+                       ADD 1 TO CUENTA-RECHAZADAS
+                       ADD 1 TO CUENTA-RECHAZADAS-TOTAL
+                       DISPLAY "FECHA RECHAZADA POR INVALIDA: " REGISTRO
+                    ELSE
+                    IF CUENTA-FECHAS LESS MAX-FECHAS
+                       ADD 1 TO CUENTA-FECHAS
+                       MOVE FECHA-INGRESADA-NUM
+                                       TO FECHA-GUARDADA(CUENTA-FECHAS)
+                       MOVE DIA-INGRESADO TO NUM-DIA(CUENTA-FECHAS)
+                       MOVE MES-INGRESADO TO NUM-MES(CUENTA-FECHAS)
+                       MOVE ANIO-INGRESADO TO NUM-ANIO(CUENTA-FECHAS)
+                       EVALUATE IDIOMA-REGISTRO
+                          WHEN 'S'
+                             MOVE 'S' TO IDIOMA-FECHA(CUENTA-FECHAS)
+                          WHEN 'E'
+                             MOVE 'E' TO IDIOMA-FECHA(CUENTA-FECHAS)
+                          WHEN OTHER
+                             IF ENGLISH
+                                MOVE 'E' TO IDIOMA-FECHA(CUENTA-FECHAS)
+                             ELSE
+                                MOVE 'S' TO IDIOMA-FECHA(CUENTA-FECHAS)
+                             END-IF
+                       END-EVALUATE
+                       ADD 1 TO CUENTA-FECHAS-TOTAL
+                       COMPUTE NUM-DIA-SEM(CUENTA-FECHAS) = FUNCTION MOD
+                               (FUNCTION INTEGER-OF-DATE
+                               (FECHA-GUARDADA(CUENTA-FECHAS)) 7)
+                       COMPUTE DI-DIA(CUENTA-FECHAS) =
+                               FUNCTION INTEGER-OF-DATE
+                               (FECHA-GUARDADA(CUENTA-FECHAS)) -
+                               FECHA-CONSTANTE
+                       PERFORM ACUMULAR-RESUMEN-LOTE
+                       IF FUNCTION MOD(CUENTA-FECHAS
+                          CHECKPOINT-INTERVALO) EQUAL 0
+                          PERFORM ESCRIBIR-CHECKPOINT
+                       END-IF
+                    ELSE
+                       ADD 1 TO CUENTA-DESCARTADAS-CAPACIDAD
+                    END-IF
+                    END-IF
+                 END-IF
               END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           CLOSE ARCHIVO-CHECKPOINT
+
+           IF CUENTA-DESCARTADAS-CAPACIDAD GREATER 0
+              DISPLAY "ADVERTENCIA: SE ALCANZO EL LIMITE DE "
+                      MAX-FECHAS " FECHAS; "
+                      CUENTA-DESCARTADAS-CAPACIDAD
+                      " FECHAS AL FINAL DEL SYSIN NO SE PROCESARON"
+           END-IF.
        INGRESAR-FECHAS-E. EXIT.
 
 
+      *SECCION NORMALIZAR FORMATO DE FECHA DE ENTRADA*
+      *CONVIERTE MM/DD/YYYY O JULIANO YYDDD A YYYYMMDD ANTES DE VALIDAR*
+       NORMALIZAR-FECHA-ENTRADA SECTION.
+           EVALUATE TRUE
+              WHEN FORMATO-MMDDYYYY
+                 MOVE ANIO-MDY TO ANIO-TEMP-FORMATO
+                 MOVE MES-MDY  TO MES-TEMP-FORMATO
+                 MOVE DIA-MDY  TO DIA-TEMP-FORMATO
+                 MOVE ANIO-TEMP-FORMATO TO ANIO-INGRESADO
+                 MOVE MES-TEMP-FORMATO  TO MES-INGRESADO
+                 MOVE DIA-TEMP-FORMATO  TO DIA-INGRESADO
+
+              WHEN FORMATO-JULIANO
+                 IF ANIO-JULIANO LESS 50
+                    COMPUTE ANIO-JULIANO-COMPLETO = 2000 + ANIO-JULIANO
+                 ELSE
+                    COMPUTE ANIO-JULIANO-COMPLETO = 1900 + ANIO-JULIANO
+                 END-IF
+                 COMPUTE JULIANO-FECHA-CONVERTIDA =
+                         FUNCTION INTEGER-OF-DATE
+                         (ANIO-JULIANO-COMPLETO * 10000 + 0101)
+                         + DIA-JULIANO - 1
+                 COMPUTE FECHA-INGRESADA-NUM =
+                         FUNCTION DATE-OF-INTEGER
+                         (JULIANO-FECHA-CONVERTIDA)
+
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       NORMALIZAR-FECHA-ENTRADA-E. EXIT.
+
+
+      *SECCION ESCRIBIR CHECKPOINT DE REINICIO*
+       ESCRIBIR-CHECKPOINT SECTION.
+           MOVE SPACES TO REG-CHECKPOINT
+           MOVE CUENTA-TARJETAS-LEIDAS TO CKPT-TARJETAS-LEIDAS
+           MOVE CUENTA-FECHAS-TOTAL TO CKPT-CUENTA-FECHAS
+           MOVE FECHA-GUARDADA(CUENTA-FECHAS) TO CKPT-FECHA-GUARDADA
+           MOVE SUMA-DI-DIA TO CKPT-SUMA-DI-DIA
+           MOVE MAX-DI-DIA-LOTE TO CKPT-MAX-DI-DIA-LOTE
+           MOVE FECHA-MIN-LOTE TO CKPT-FECHA-MIN-LOTE
+           MOVE FECHA-MAX-LOTE TO CKPT-FECHA-MAX-LOTE
+           MOVE CUENTA-DIAS-SEMANA TO CKPT-DIAS-SEMANA
+           MOVE CUENTA-DIAS-FIN-SEMANA TO CKPT-DIAS-FIN-SEMANA
+           MOVE CUENTA-RECHAZADAS-TOTAL TO CKPT-RECHAZADAS
+           WRITE REG-CHECKPOINT
+           DISPLAY "CHECKPOINT: " CUENTA-TARJETAS-LEIDAS
+                   " TARJETAS DE SYSIN LEIDAS (" CUENTA-FECHAS-TOTAL
+                   " FECHAS ACEPTADAS EN TOTAL); PARA REINICIAR USE "
+                   "REGISTROS-A-OMITIR = " CUENTA-TARJETAS-LEIDAS
+                   "; ULTIMA FECHA ACEPTADA "
+                   FECHA-GUARDADA(CUENTA-FECHAS).
+       ESCRIBIR-CHECKPOINT-E. EXIT.
+
+
+      *SECCION LEER EL ULTIMO CHECKPOINT DE UNA CORRIDA ANTERIOR*
+      *RECUPERA LOS ACUMULADOS DEL RESUMEN PARA QUE EL REINICIO*
+      *SIGA SUMANDO SOBRE EL TOTAL DEL LOTE, NO SOLO ESTE SEGMENTO*
+       LEER-ULTIMO-CHECKPOINT SECTION.
+           MOVE 'N' TO CHECKPOINT-EOF
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF ARCHIVO-CHECKPOINT-NO-EXISTE
+              DISPLAY "ERROR: REGISTROS-A-OMITIR INDICA UN REINICIO "
+                      "PERO NO EXISTE EL ARCHIVO CHECKPT DE UNA "
+                      "CORRIDA ANTERIOR; VERIFIQUE EL SKIP COUNT O EL "
+                      "JCL DE ENTRADA"
+              STOP RUN
+           END-IF
+           IF NOT ARCHIVO-CHECKPOINT-OK
+              DISPLAY "ERROR: NO SE PUDO ABRIR CHECKPT, ESTADO "
+                      EST-ARCHIVO-CHECKPOINT
+              STOP RUN
+           END-IF
+           PERFORM UNTIL FIN-DEL-CHECKPOINT
+              READ ARCHIVO-CHECKPOINT
+                 AT END MOVE 'S' TO CHECKPOINT-EOF
+              END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-CHECKPOINT
+
+           MOVE CKPT-CUENTA-FECHAS TO CUENTA-FECHAS-TOTAL
+           MOVE CKPT-SUMA-DI-DIA TO SUMA-DI-DIA
+           MOVE CKPT-MAX-DI-DIA-LOTE TO MAX-DI-DIA-LOTE
+           MOVE CKPT-FECHA-MIN-LOTE TO FECHA-MIN-LOTE
+           MOVE CKPT-FECHA-MAX-LOTE TO FECHA-MAX-LOTE
+           MOVE CKPT-DIAS-SEMANA TO CUENTA-DIAS-SEMANA
+           MOVE CKPT-DIAS-FIN-SEMANA TO CUENTA-DIAS-FIN-SEMANA
+           MOVE CKPT-RECHAZADAS TO CUENTA-RECHAZADAS-TOTAL.
+       LEER-ULTIMO-CHECKPOINT-E. EXIT.
+
+
+      *SECCION ACUMULAR EL RESUMEN DEL LOTE CON LA FECHA RECIEN*
+      *ACEPTADA - SE LLAMA UNA VEZ POR FECHA PARA QUE EL RESUMEN*
+      *SOBREVIVA A UN REINICIO A MITAD DE LOTE*
+       ACUMULAR-RESUMEN-LOTE SECTION.
+           IF NUM-DIA-SEM(CUENTA-FECHAS) EQUAL 0 OR
+              NUM-DIA-SEM(CUENTA-FECHAS) EQUAL 6
+              ADD 1 TO CUENTA-DIAS-FIN-SEMANA
+           ELSE
+              ADD 1 TO CUENTA-DIAS-SEMANA
+           END-IF
+
+           IF FECHA-MIN-LOTE EQUAL 0 OR
+              FECHA-GUARDADA(CUENTA-FECHAS) LESS FECHA-MIN-LOTE
+              MOVE FECHA-GUARDADA(CUENTA-FECHAS) TO FECHA-MIN-LOTE
+           END-IF
+           IF FECHA-GUARDADA(CUENTA-FECHAS) GREATER FECHA-MAX-LOTE
+              MOVE FECHA-GUARDADA(CUENTA-FECHAS) TO FECHA-MAX-LOTE
+           END-IF
+
+           ADD DI-DIA(CUENTA-FECHAS) TO SUMA-DI-DIA
+           IF DI-DIA(CUENTA-FECHAS) GREATER MAX-DI-DIA-LOTE
+              MOVE DI-DIA(CUENTA-FECHAS) TO MAX-DI-DIA-LOTE
+           END-IF.
+       ACUMULAR-RESUMEN-LOTE-E. EXIT.
+
+
+      *SECCION VALIDAR FECHA INGRESADA*
+       VALIDAR-FECHA SECTION.
+           MOVE 'S' TO FECHA-ES-VALIDA
+           IF ANIO-INGRESADO LESS 1601
+              MOVE 'N' TO FECHA-ES-VALIDA
+           ELSE
+           IF MES-INGRESADO LESS 1 OR MES-INGRESADO GREATER 12
+              MOVE 'N' TO FECHA-ES-VALIDA
+           ELSE
+              EVALUATE MES-INGRESADO
+                 WHEN 1  MOVE ENERO TO LIMITE-DIA-MES
+                 WHEN 2
+                    IF FUNCTION MOD(ANIO-INGRESADO, 4) EQUAL 0 AND
+                       (FUNCTION MOD(ANIO-INGRESADO, 100) NOT EQUAL 0
+                        OR
+                        FUNCTION MOD(ANIO-INGRESADO, 400) EQUAL 0)
+                       MOVE FEBRERO-B TO LIMITE-DIA-MES
+                    ELSE
+                       MOVE FEBRERO-A TO LIMITE-DIA-MES
+                    END-IF
+                 WHEN 3  MOVE MARZO      TO LIMITE-DIA-MES
+                 WHEN 4  MOVE ABRIL      TO LIMITE-DIA-MES
+                 WHEN 5  MOVE MAYO       TO LIMITE-DIA-MES
+                 WHEN 6  MOVE JUNIO      TO LIMITE-DIA-MES
+                 WHEN 7  MOVE JULIO      TO LIMITE-DIA-MES
+                 WHEN 8  MOVE AGOSTO     TO LIMITE-DIA-MES
+                 WHEN 9  MOVE SEPTIEMBRE TO LIMITE-DIA-MES
+                 WHEN 10 MOVE OCTUBRE    TO LIMITE-DIA-MES
+                 WHEN 11 MOVE NOVIEMBRE  TO LIMITE-DIA-MES
+                 WHEN 12 MOVE DICIEMBRE  TO LIMITE-DIA-MES
+              END-EVALUATE
+              IF DIA-INGRESADO LESS 1 OR
+                 DIA-INGRESADO GREATER LIMITE-DIA-MES
+                 MOVE 'N' TO FECHA-ES-VALIDA
+              END-IF
+           END-IF
+           END-IF.
+       VALIDAR-FECHA-E. EXIT.
+
+
       *SECCION PROCESAR FECHAS*
        PROCESAR-FECHAS SECTION.
+           IF REGISTROS-A-OMITIR GREATER 0
+              OPEN EXTEND ARCHIVO-REPORTE
+           ELSE
+              OPEN OUTPUT ARCHIVO-REPORTE
+           END-IF
+           IF ARCHIVO-REPORTE-NO-EXISTE
+              DISPLAY "ERROR: REGISTROS-A-OMITIR INDICA UN REINICIO "
+                      "PERO NO EXISTE EL ARCHIVO REPORTE DE UNA "
+                      "CORRIDA ANTERIOR; VERIFIQUE EL SKIP COUNT O EL "
+                      "JCL DE ENTRADA"
+              STOP RUN
+           END-IF
+           IF NOT ARCHIVO-REPORTE-OK
+              DISPLAY "ERROR: NO SE PUDO ABRIR REPORTE, ESTADO "
+                      EST-ARCHIVO-REPORTE
+              STOP RUN
+           END-IF
            MOVE 1 TO CUENTA-PROCESOS
-           COMPUTE FECHA-CONSTANTE =
-                   FUNCTION INTEGER-OF-DATE(FECHA-CONSTANTE)
            PERFORM UNTIL CUENTA-PROCESOS GREATER CUENTA-FECHAS
                                          OR LLEGO-AL-LIMITE
 
            DISPLAY "--------------------------------------------------"
            DISPLAY "FECHA " CUENTA-PROCESOS ": "
+                   MOVE IDIOMA-FECHA(CUENTA-PROCESOS) TO IDIOMA-ACTUAL
                    PERFORM ENCONTRAR-DIA-SEMANA
-                   PERFORM ENCONTRAR-DIF-DIA
                    PERFORM ENCONTRAR-MES-ANIO
+                   PERFORM ENCONTRAR-DIF-DIA
+                   PERFORM ENCONTRAR-SEMANA-ISO
                    PERFORM DESPLEGAR-MENSAJE
 
                    ADD 1 TO CUENTA-PROCESOS
-           END-PERFORM.
+           END-PERFORM
+           PERFORM GENERAR-RESUMEN
+           CLOSE ARCHIVO-REPORTE.
        PROCESAR-FECHAS-E. EXIT.
 
 
+      *SECCION GENERAR RESUMEN DEL LOTE*
+       GENERAR-RESUMEN SECTION.
+           IF CUENTA-FECHAS-TOTAL EQUAL 0
+              DISPLAY "NO HAY FECHAS PROCESADAS PARA EL RESUMEN"
+           ELSE
+      *SE USAN LOS ACUMULADOS DE ACUMULAR-RESUMEN-LOTE (Y, EN UNA
+      *CORRIDA DE REINICIO, LOS RECUPERADOS POR LEER-ULTIMO-CHECKPOINT)
+      *EN LUGAR DE RECALCULAR SOLO SOBRE EL SEGMENTO DE ESTA CORRIDA,
+      *PARA QUE EL RESUMEN CUBRA TODO EL LOTE AUN DESPUES DE UN REINICIO
+              COMPUTE PROMEDIO-DI-DIA ROUNDED =
+                      SUMA-DI-DIA / CUENTA-FECHAS-TOTAL
+
+              MOVE SPACES TO LINEA-REPORTE
+              DISPLAY "============== RESUMEN DEL LOTE =============="
+              MOVE "============== RESUMEN DEL LOTE =============="
+                 TO REG-REPORTE
+              WRITE REG-REPORTE
+
+              DISPLAY "FECHAS PROCESADAS    : " CUENTA-FECHAS-TOTAL
+              DISPLAY "DIAS ENTRE SEMANA    : " CUENTA-DIAS-SEMANA
+              DISPLAY "DIAS FIN DE SEMANA   : " CUENTA-DIAS-FIN-SEMANA
+              DISPLAY "FECHA MAS ANTIGUA    : " FECHA-MIN-LOTE
+              DISPLAY "FECHA MAS RECIENTE   : " FECHA-MAX-LOTE
+              DISPLAY "PROMEDIO DI-DIA      : " PROMEDIO-DI-DIA
+              DISPLAY "MAXIMO DI-DIA        : " MAX-DI-DIA-LOTE
+              DISPLAY "FECHAS RECHAZADAS    : " CUENTA-RECHAZADAS-TOTAL
+
+              STRING "FECHAS PROCESADAS: " DELIMITED BY SIZE
+                     CUENTA-FECHAS-TOTAL DELIMITED BY SIZE
+                     " ENTRE SEMANA: " DELIMITED BY SIZE
+                     CUENTA-DIAS-SEMANA DELIMITED BY SIZE
+                     " FIN DE SEMANA: " DELIMITED BY SIZE
+                     CUENTA-DIAS-FIN-SEMANA DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+              MOVE LINEA-REPORTE TO REG-REPORTE
+              WRITE REG-REPORTE
+
+              MOVE SPACES TO LINEA-REPORTE
+              STRING "MIN: " DELIMITED BY SIZE
+                     FECHA-MIN-LOTE DELIMITED BY SIZE
+                     " MAX: " DELIMITED BY SIZE
+                     FECHA-MAX-LOTE DELIMITED BY SIZE
+                     " PROMEDIO DI-DIA: " DELIMITED BY SIZE
+                     PROMEDIO-DI-DIA DELIMITED BY SIZE
+                     " MAXIMO DI-DIA: " DELIMITED BY SIZE
+                     MAX-DI-DIA-LOTE DELIMITED BY SIZE
+                     " RECHAZADAS: " DELIMITED BY SIZE
+                     CUENTA-RECHAZADAS-TOTAL DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+              MOVE LINEA-REPORTE TO REG-REPORTE
+              WRITE REG-REPORTE
+           END-IF.
+       GENERAR-RESUMEN-E. EXIT.
+
+
       *SECCION ENCONTRAR DIA SEMANA*
        ENCONTRAR-DIA-SEMANA SECTION.
-           COMPUTE NUM-DIA-SEM = FUNCTION MOD
+           COMPUTE NUM-DIA-SEM(CUENTA-PROCESOS) = FUNCTION MOD
                    (FUNCTION INTEGER-OF-DATE
                    (FECHA-GUARDADA(CUENTA-PROCESOS)) 7)
-           EVALUATE NUM-DIA-SEM
+           EVALUATE NUM-DIA-SEM(CUENTA-PROCESOS)
 
                     WHEN 0
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'DOMINGO'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'SUNDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 1
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'LUNES'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'MONDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 2
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'MARTES'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'TUESDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 3
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'MIERCOLES'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'WEDNESDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 4
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'JUEVES'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'THURSDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 5
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'VIERNES'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'FRIDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 6
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'SABADO'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'SATURDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
 
                     WHEN 7
-                    IF SPANISH
+                    IF SPANISH-ACTUAL
                         MOVE 'DOMINGO'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH
+                    IF ENGLISH-ACTUAL
                         MOVE 'SUNDAY'
                         TO NOM-DIA(CUENTA-PROCESOS)
                     END-IF
@@ -222,20 +687,20 @@
            EVALUATE NUM-MES(CUENTA-PROCESOS)
 
                     WHEN 1
-                    IF SPANISH MOVE 'ENERO'
+                    IF SPANISH-ACTUAL MOVE 'ENERO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'JANUARY'
+                    IF ENGLISH-ACTUAL MOVE 'JANUARY'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
 
                     MOVE ENERO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 2
-                    IF SPANISH MOVE 'FEBRERO'
+                    IF SPANISH-ACTUAL MOVE 'FEBRERO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'FEBRUARY'
+                    IF ENGLISH-ACTUAL MOVE 'FEBRUARY'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
 
@@ -261,91 +726,91 @@
                     END-IF
 
                     WHEN 3
-                    IF SPANISH MOVE 'MARZO'
+                    IF SPANISH-ACTUAL MOVE 'MARZO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'MARCH'
+                    IF ENGLISH-ACTUAL MOVE 'MARCH'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE MARZO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 4
-                    IF SPANISH MOVE 'ABRIL'
+                    IF SPANISH-ACTUAL MOVE 'ABRIL'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'APRIL'
+                    IF ENGLISH-ACTUAL MOVE 'APRIL'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE ABRIL TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 5
-                    IF SPANISH MOVE 'MAYO'
+                    IF SPANISH-ACTUAL MOVE 'MAYO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'MAY'
+                    IF ENGLISH-ACTUAL MOVE 'MAY'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE MAYO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 6
-                    IF ENGLISH MOVE 'JUNIO'
+                    IF SPANISH-ACTUAL MOVE 'JUNIO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF SPANISH MOVE 'JUNE'
+                    IF ENGLISH-ACTUAL MOVE 'JUNE'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE JUNIO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 7
-                    IF SPANISH MOVE 'JULIO'
+                    IF SPANISH-ACTUAL MOVE 'JULIO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'JULY'
+                    IF ENGLISH-ACTUAL MOVE 'JULY'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE JULIO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 8
-                    IF SPANISH MOVE 'AGOSTO'
+                    IF SPANISH-ACTUAL MOVE 'AGOSTO'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'AUGUST'
+                    IF ENGLISH-ACTUAL MOVE 'AUGUST'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE AGOSTO TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 9
-                    IF SPANISH MOVE 'SEPTIEMBRE'
+                    IF SPANISH-ACTUAL MOVE 'SEPTIEMBRE'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'SEPTEMBER'
+                    IF ENGLISH-ACTUAL MOVE 'SEPTEMBER'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE SEPTIEMBRE TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 10
-                    IF SPANISH MOVE 'OCTUBRE'
+                    IF SPANISH-ACTUAL MOVE 'OCTUBRE'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'OCTOBER'
+                    IF ENGLISH-ACTUAL MOVE 'OCTOBER'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE OCTUBRE TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 11
-                    IF SPANISH MOVE 'NOVIEMBRE'
+                    IF SPANISH-ACTUAL MOVE 'NOVIEMBRE'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'NOVEMBER'
+                    IF ENGLISH-ACTUAL MOVE 'NOVEMBER'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE NOVIEMBRE TO ULT-DIA-MES(CUENTA-PROCESOS)
 
                     WHEN 12
-                    IF SPANISH MOVE 'DICIEMBRE'
+                    IF SPANISH-ACTUAL MOVE 'DICIEMBRE'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
-                    IF ENGLISH MOVE 'DECEMBER'
+                    IF ENGLISH-ACTUAL MOVE 'DECEMBER'
                     TO NOM-MES(CUENTA-PROCESOS)
                     END-IF
                     MOVE DICIEMBRE TO ULT-DIA-MES(CUENTA-PROCESOS)
@@ -358,10 +823,74 @@
            COMPUTE DI-DIA(CUENTA-PROCESOS) =
                    FUNCTION INTEGER-OF-DATE
                    (FECHA-GUARDADA(CUENTA-PROCESOS)) -
-                   FECHA-CONSTANTE.
+                   FECHA-CONSTANTE
+
+           MOVE 'N' TO FECHA-ES-FUTURA(CUENTA-PROCESOS)
+           IF FUNCTION INTEGER-OF-DATE(FECHA-GUARDADA(CUENTA-PROCESOS))
+              LESS FECHA-CONSTANTE
+              MOVE 'S' TO FECHA-ES-FUTURA(CUENTA-PROCESOS)
+           END-IF
+
+           IF FUNCTION INTEGER-OF-DATE(FECHA-GUARDADA(CUENTA-PROCESOS))
+              GREATER OR EQUAL FECHA-CONSTANTE
+              MOVE FECHA-CONSTANTE TO JULIANO-INICIO-RANGO
+              COMPUTE JULIANO-FIN-RANGO = FUNCTION INTEGER-OF-DATE
+                      (FECHA-GUARDADA(CUENTA-PROCESOS))
+           ELSE
+              COMPUTE JULIANO-INICIO-RANGO = FUNCTION INTEGER-OF-DATE
+                      (FECHA-GUARDADA(CUENTA-PROCESOS))
+              MOVE FECHA-CONSTANTE TO JULIANO-FIN-RANGO
+           END-IF
+
+           MOVE 0 TO CONTADOR-DIAS-HABILES
+           PERFORM VARYING JULIANO-INDICE-RANGO
+                   FROM JULIANO-INICIO-RANGO BY 1
+                   UNTIL JULIANO-INDICE-RANGO GREATER JULIANO-FIN-RANGO
+              IF JULIANO-INDICE-RANGO GREATER JULIANO-INICIO-RANGO
+                 COMPUTE DIA-SEMANA-RANGO =
+                         FUNCTION MOD(JULIANO-INDICE-RANGO 7)
+                 IF DIA-SEMANA-RANGO NOT EQUAL 0 AND
+                    DIA-SEMANA-RANGO NOT EQUAL 6
+                    ADD 1 TO CONTADOR-DIAS-HABILES
+                 END-IF
+              END-IF
+           END-PERFORM
+           MOVE CONTADOR-DIAS-HABILES TO DIA-HABIL-DIF(CUENTA-PROCESOS).
        ENCONTRAR-DIF-DIA-E. EXIT.
 
 
+      *SECCION ENCONTRAR SEMANA ISO-8601 Y DIAS RESTANTES DEL MES*
+       ENCONTRAR-SEMANA-ISO SECTION.
+           COMPUTE JULIANO-FECHA-ACTUAL = FUNCTION INTEGER-OF-DATE
+                   (FECHA-GUARDADA(CUENTA-PROCESOS))
+
+           IF NUM-DIA-SEM(CUENTA-PROCESOS) EQUAL 0
+              MOVE 7 TO ISO-DIA-SEMANA
+           ELSE
+              MOVE NUM-DIA-SEM(CUENTA-PROCESOS) TO ISO-DIA-SEMANA
+           END-IF
+
+           COMPUTE JULIANO-JUEVES-SEMANA =
+                   JULIANO-FECHA-ACTUAL - ISO-DIA-SEMANA + 4
+
+           COMPUTE FECHA-JUEVES-SEMANA =
+                   FUNCTION DATE-OF-INTEGER(JULIANO-JUEVES-SEMANA)
+
+           DIVIDE FECHA-JUEVES-SEMANA BY 10000
+                  GIVING ANIO-ISO-ACTUAL
+
+           COMPUTE JULIANO-ENERO-UNO = FUNCTION INTEGER-OF-DATE
+                   (ANIO-ISO-ACTUAL * 10000 + 0101)
+
+           COMPUTE NUM-SEMANA-ISO(CUENTA-PROCESOS) =
+                   (JULIANO-JUEVES-SEMANA - JULIANO-ENERO-UNO) / 7 + 1
+
+           COMPUTE DIAS-REST-MES(CUENTA-PROCESOS) =
+                   ULT-DIA-MES(CUENTA-PROCESOS) -
+                   NUM-DIA(CUENTA-PROCESOS).
+       ENCONTRAR-SEMANA-ISO-E. EXIT.
+
+
       *SECCION DESPLEGAR-MENSAJE*
        DESPLEGAR-MENSAJE SECTION.
            MOVE ULT-DIA-MES(CUENTA-PROCESOS) TO F-DIA
@@ -370,28 +899,103 @@
 
            MOVE FECHA-FINAL TO FORMATO
 
-           IF SPANISH
-           DISPLAY "HACE "
-                    DI-DIA(CUENTA-PROCESOS)
-                    " DIAS FUE 1 DE ENERO DE 1990, Y HOY ES "
-                    NOM-DIA(CUENTA-PROCESOS)
-                    " DIA DE "
-           DISPLAY  NOM-MES(CUENTA-PROCESOS)
-                    " DE "
-                    NUM-ANIO(CUENTA-PROCESOS)
-                    " Y EL ULTIMO DIA DE ESTE MES SERA "
-                    FORMATO
-            END-IF
-            IF ENGLISH
-            DISPLAY DI-DIA(CUENTA-PROCESOS)
-                    " DAYS AGO WAS 1 OF JANUARY OF 1990, AN TODAY IS "
-                    NOM-DIA(CUENTA-PROCESOS)
-                    ", DAY OF "
-            DISPLAY NOM-MES(CUENTA-PROCESOS)
-                    " OF "
-                    NUM-ANIO(CUENTA-PROCESOS)
-                    " AND THE LAST DAY OF THIS MOTH WILL BE "
-                    FORMATO
-            END-IF.
+           MOVE SPACES TO LINEA-REPORTE
+           IF SPANISH-ACTUAL AND FECHA-FUTURA-A-ANCLA(CUENTA-PROCESOS)
+              STRING "EN " DELIMITED BY SIZE
+                     DI-DIA(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DIAS SERA " DELIMITED BY SIZE
+                     ANCLA-FORMATO DELIMITED BY SIZE
+                     ", Y HOY ES " DELIMITED BY SIZE
+                     NOM-DIA(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " DIA DE " DELIMITED BY SIZE
+                     NOM-MES(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " DE " DELIMITED BY SIZE
+                     NUM-ANIO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " Y EL ULTIMO DIA DE ESTE MES SERA "
+                                            DELIMITED BY SIZE
+                     FORMATO DELIMITED BY SIZE
+                     " (SEMANA ISO " DELIMITED BY SIZE
+                     NUM-SEMANA-ISO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     ", FALTAN " DELIMITED BY SIZE
+                     DIAS-REST-MES(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DIAS PARA FIN DE MES); DIAS HABILES: "
+                                            DELIMITED BY SIZE
+                     DIA-HABIL-DIF(CUENTA-PROCESOS) DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+           END-IF
+           IF SPANISH-ACTUAL AND
+              NOT FECHA-FUTURA-A-ANCLA(CUENTA-PROCESOS)
+              STRING "HACE " DELIMITED BY SIZE
+                     DI-DIA(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DIAS FUE " DELIMITED BY SIZE
+                     ANCLA-FORMATO DELIMITED BY SIZE
+                     ", Y HOY ES " DELIMITED BY SIZE
+                     NOM-DIA(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " DIA DE " DELIMITED BY SIZE
+                     NOM-MES(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " DE " DELIMITED BY SIZE
+                     NUM-ANIO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " Y EL ULTIMO DIA DE ESTE MES SERA "
+                                            DELIMITED BY SIZE
+                     FORMATO DELIMITED BY SIZE
+                     " (SEMANA ISO " DELIMITED BY SIZE
+                     NUM-SEMANA-ISO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     ", FALTAN " DELIMITED BY SIZE
+                     DIAS-REST-MES(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DIAS PARA FIN DE MES); DIAS HABILES: "
+                                            DELIMITED BY SIZE
+                     DIA-HABIL-DIF(CUENTA-PROCESOS) DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+           END-IF
+           IF ENGLISH-ACTUAL AND FECHA-FUTURA-A-ANCLA(CUENTA-PROCESOS)
+              STRING "IN " DELIMITED BY SIZE
+                     DI-DIA(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DAYS WILL BE " DELIMITED BY SIZE
+                     ANCLA-FORMATO DELIMITED BY SIZE
+                     ", AN TODAY IS " DELIMITED BY SIZE
+                     NOM-DIA(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     ", DAY OF " DELIMITED BY SIZE
+                     NOM-MES(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " OF " DELIMITED BY SIZE
+                     NUM-ANIO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " AND THE LAST DAY OF THIS MOTH WILL BE "
+                                            DELIMITED BY SIZE
+                     FORMATO DELIMITED BY SIZE
+                     " (ISO WEEK " DELIMITED BY SIZE
+                     NUM-SEMANA-ISO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     DIAS-REST-MES(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DAYS LEFT IN MONTH); BUSINESS DAYS: "
+                                            DELIMITED BY SIZE
+                     DIA-HABIL-DIF(CUENTA-PROCESOS) DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+           END-IF
+           IF ENGLISH-ACTUAL AND
+              NOT FECHA-FUTURA-A-ANCLA(CUENTA-PROCESOS)
+              STRING DI-DIA(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DAYS AGO WAS " DELIMITED BY SIZE
+                     ANCLA-FORMATO DELIMITED BY SIZE
+                     ", AN TODAY IS " DELIMITED BY SIZE
+                     NOM-DIA(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     ", DAY OF " DELIMITED BY SIZE
+                     NOM-MES(CUENTA-PROCESOS) DELIMITED BY SPACE
+                     " OF " DELIMITED BY SIZE
+                     NUM-ANIO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " AND THE LAST DAY OF THIS MOTH WILL BE "
+                                            DELIMITED BY SIZE
+                     FORMATO DELIMITED BY SIZE
+                     " (ISO WEEK " DELIMITED BY SIZE
+                     NUM-SEMANA-ISO(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     DIAS-REST-MES(CUENTA-PROCESOS) DELIMITED BY SIZE
+                     " DAYS LEFT IN MONTH); BUSINESS DAYS: "
+                                            DELIMITED BY SIZE
+                     DIA-HABIL-DIF(CUENTA-PROCESOS) DELIMITED BY SIZE
+                INTO LINEA-REPORTE
+           END-IF
+
+           DISPLAY LINEA-REPORTE
+           MOVE LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE.
        DESPLEGAR-MENSAJE-E. EXIT.
 
